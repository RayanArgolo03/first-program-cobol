@@ -1,5 +1,11 @@
       *****************************************************************
       *            AUTHOR = Rayan                                     *
+      *****************************************************************
+      * MODIFICATION HISTORY                                          *
+      *   2026-08-08  RA  Batch input from file, PESSOAS-MASTER,      *
+      *                   SEXO/DATA-NASCIMENTO validation, payroll    *
+      *                   summary report, CSV export, SOBRENOME,      *
+      *                   checkpoint/restart and audit trail.         *
       *****************************************************************
        IDENTIFICATION DIVISION.
       *****************************************************************
@@ -11,53 +17,688 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PESSOAS-MASTER ASSIGN TO "PESSOASM"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CHAVE-MESTRE
+               FILE STATUS IS STATUS-ARQUIVO-MESTRE.
+
+           SELECT ENTRADA-LOTE ASSIGN TO "ENTLOTE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-ARQUIVO-LOTE.
+
+           SELECT RELATORIO ASSIGN TO "RELATRIO"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-ARQUIVO-RELATORIO.
+
+           SELECT SAIDA-CSV ASSIGN TO "SAIDACSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-ARQUIVO-CSV.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-ARQUIVO-CHECKPOINT.
+
+           SELECT AUDITORIA ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-ARQUIVO-AUDITORIA.
       *****************************************************************
        DATA DIVISION.
+      *****************************************************************
+       FILE SECTION.
+       FD  PESSOAS-MASTER.
+       01  REGISTRO-MESTRE.
+           03 CHAVE-MESTRE.
+               05 PRIMEIRO-NOME-MESTRE PIC X(10).
+               05 SOBRENOME-MESTRE PIC X(15).
+               05 DATA-NASCIMENTO-MESTRE.
+                   07 DIA-MESTRE PIC 9(02).
+                   07 MES-MESTRE PIC 9(02).
+                   07 ANO-MESTRE PIC 9(04).
+               05 SEQUENCIAL-MESTRE PIC 9(02).
+           03 SALARIO-NUMERICO-MESTRE PIC 9(06)V99.
+           03 SEXO-MESTRE PIC X(01).
+
+       FD  ENTRADA-LOTE.
+       01  REGISTRO-ENTRADA-LOTE.
+           03 PRIMEIRO-NOME-ENTRADA PIC X(10).
+           03 SOBRENOME-ENTRADA PIC X(15).
+           03 DIA-ENTRADA PIC 9(02).
+           03 MES-ENTRADA PIC 9(02).
+           03 ANO-ENTRADA PIC 9(04).
+           03 SALARIO-ENTRADA PIC 9(06)V99.
+           03 SEXO-ENTRADA PIC X(01).
+
+       FD  RELATORIO.
+       01  REGISTRO-RELATORIO PIC X(100).
+
+       FD  SAIDA-CSV.
+       01  REGISTRO-CSV PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+       01  REGISTRO-CHECKPOINT.
+           03 CONTADOR-CHECKPOINT-SALVO PIC 9(06).
+           03 PRIMEIRO-NOME-CHECKPOINT PIC X(10).
+           03 SOBRENOME-CHECKPOINT PIC X(15).
+           03 DATA-NASCIMENTO-CHECKPOINT.
+               05 DIA-CHECKPOINT PIC 9(02).
+               05 MES-CHECKPOINT PIC 9(02).
+               05 ANO-CHECKPOINT PIC 9(04).
+           03 TOTAL-SALARIO-GERAL-CHECKPOINT PIC 9(08)V99.
+           03 TOTAL-SALARIO-MASCULINO-CHECKPOINT PIC 9(08)V99.
+           03 TOTAL-SALARIO-FEMININO-CHECKPOINT PIC 9(08)V99.
+           03 QUANTIDADE-MASCULINO-CHECKPOINT PIC 9(06).
+           03 QUANTIDADE-FEMININO-CHECKPOINT PIC 9(06).
+           03 QUANTIDADE-TOTAL-CHECKPOINT PIC 9(06).
+
+       FD  AUDITORIA.
+       01  REGISTRO-AUDITORIA PIC X(120).
       *****************************************************************
        WORKING-STORAGE SECTION.
       *****************************************************************
        01 PESSOA.
-           03 PRIMEIRO-NOME PIC X(10) VALUE SPACES.  
+           03 PRIMEIRO-NOME PIC X(10) VALUE SPACES.
+           03 SOBRENOME PIC X(15) VALUE SPACES.
            03 DATA-NASCIMENTO.
-               05 DIA PIC 9(02) VALUE ZEROS.    
-               05 MES PIC 9(02) VALUE ZEROS.    
-               05 ANO PIC 9(04) VALUE ZEROS.    
+               05 DIA PIC 9(02) VALUE ZEROS.
+               05 MES PIC 9(02) VALUE ZEROS.
+               05 ANO PIC 9(04) VALUE ZEROS.
            03 SALARIO-NUMERICO PIC 9(06)V99 VALUE ZEROS.
+           03 SALARIO-NUMERICO-DECOMPOSTO REDEFINES SALARIO-NUMERICO.
+               05 SALARIO-PARTE-INTEIRA PIC 9(06).
+               05 SALARIO-PARTE-DECIMAL PIC 9(02).
            03 SALARIO-FORMATADO PIC $ZZZZ,99 VALUE ZEROS.
            03 SEXO PIC X(01).
                88 MASCULINO VALUE 'M'.
                88 FEMININO VALUE 'F'.
            03 GENERO PIC X(10) VALUE SPACES.
+
+       01 CONTROLE-EXECUCAO.
+           03 MODO-EXECUCAO PIC X(01) VALUE 'I'.
+               88 MODO-LOTE VALUE 'L'.
+               88 MODO-INTERATIVO VALUE 'I'.
+           03 FIM-PROCESSAMENTO PIC X(01) VALUE 'N'.
+               88 FIM-DE-PROCESSAMENTO VALUE 'S'.
+               88 CONTINUA-PROCESSAMENTO VALUE 'N'.
+           03 FIM-ARQUIVO-LOTE PIC X(01) VALUE 'N'.
+               88 FIM-DE-ARQUIVO-LOTE VALUE 'S'.
+           03 REGISTRO-VALIDO PIC X(01) VALUE 'S'.
+               88 REGISTRO-OK VALUE 'S'.
+               88 REGISTRO-REJEITADO VALUE 'N'.
+           03 MOTIVO-REJEICAO PIC X(20) VALUE SPACES.
+           03 CONFIRMA-DUPLICIDADE PIC X(01) VALUE SPACES.
+               88 CONFIRMOU-DUPLICIDADE VALUE 'S' 's' 'Y' 'y'.
+           03 RETOMANDO-LOTE PIC X(01) VALUE 'N'.
+               88 EXECUCAO-RETOMADA VALUE 'S'.
+           03 REGISTRO-MESTRE-ENCONTRADO PIC X(01) VALUE 'S'.
+               88 REGISTRO-ENCONTRADO-MESTRE VALUE 'S'.
+               88 REGISTRO-NAO-ENCONTRADO-MESTRE VALUE 'N'.
+           03 PROXIMO-SEQUENCIAL-LIVRE PIC 9(02) VALUE ZEROS.
+           03 OPERADOR-ID PIC X(08) VALUE SPACES.
+           03 DATA-EXECUCAO PIC 9(08) VALUE ZEROS.
+           03 DATA-EXECUCAO-DECOMPOSTA REDEFINES DATA-EXECUCAO.
+               05 ANO-ATUAL PIC 9(04).
+               05 MES-ATUAL PIC 9(02).
+               05 DIA-ATUAL PIC 9(02).
+           03 HORA-EXECUCAO PIC 9(08) VALUE ZEROS.
+           03 CONTADOR-LEITURAS-LOTE PIC 9(06) VALUE ZEROS.
+           03 CONTADOR-CHECKPOINT PIC 9(06) VALUE ZEROS.
+           03 INTERVALO-CHECKPOINT PIC 9(04) VALUE 1.
+           03 CONTADOR-REGISTROS-CHECKPOINT PIC 9(06) VALUE ZEROS.
+           03 INDICE-DESCARTE PIC 9(06) VALUE ZEROS.
+           03 STATUS-ARQUIVO-MESTRE PIC X(02) VALUE SPACES.
+           03 STATUS-ARQUIVO-LOTE PIC X(02) VALUE SPACES.
+           03 STATUS-ARQUIVO-RELATORIO PIC X(02) VALUE SPACES.
+           03 STATUS-ARQUIVO-CSV PIC X(02) VALUE SPACES.
+           03 STATUS-ARQUIVO-CHECKPOINT PIC X(02) VALUE SPACES.
+           03 STATUS-ARQUIVO-AUDITORIA PIC X(02) VALUE SPACES.
+
+       01 CAMPOS-EDITADOS.
+           03 TOTAL-GERAL-EDITADO PIC ZZ.ZZZ.ZZ9,99.
+           03 TOTAL-MASCULINO-EDITADO PIC ZZ.ZZZ.ZZ9,99.
+           03 TOTAL-FEMININO-EDITADO PIC ZZ.ZZZ.ZZ9,99.
+           03 MEDIA-SALARIAL-EDITADA PIC ZZ.ZZZ.ZZ9,99.
+           03 QUANTIDADE-TOTAL-EDITADA PIC ZZZZZ9.
+           03 QUANTIDADE-MASCULINO-EDITADA PIC ZZZZZ9.
+           03 QUANTIDADE-FEMININO-EDITADA PIC ZZZZZ9.
+
+       01 VALIDACAO-DATA.
+           03 DIAS-NO-MES PIC 9(02) VALUE ZEROS.
+           03 IDADE-CALCULADA PIC 9(03) VALUE ZEROS.
+           03 QUOCIENTE-DIVISAO PIC 9(04) VALUE ZEROS.
+           03 RESTO-4 PIC 9(03) VALUE ZEROS.
+           03 RESTO-100 PIC 9(03) VALUE ZEROS.
+           03 RESTO-400 PIC 9(03) VALUE ZEROS.
+
+       01 TOTAIS-RELATORIO.
+           03 TOTAL-SALARIO-GERAL PIC 9(08)V99 VALUE ZEROS.
+           03 TOTAL-SALARIO-MASCULINO PIC 9(08)V99 VALUE ZEROS.
+           03 TOTAL-SALARIO-FEMININO PIC 9(08)V99 VALUE ZEROS.
+           03 MEDIA-SALARIAL PIC 9(08)V99 VALUE ZEROS.
+           03 QUANTIDADE-MASCULINO PIC 9(06) VALUE ZEROS.
+           03 QUANTIDADE-FEMININO PIC 9(06) VALUE ZEROS.
+           03 QUANTIDADE-TOTAL PIC 9(06) VALUE ZEROS.
       *****************************************************************
        PROCEDURE DIVISION.
       *****************************************************************
-           PERFORM 001-RECEBER-VALORES. 
-           PERFORM 002-DEFINIR-GENERO.     
-           PERFORM 003-IMPRIMIR-VALORES.
+           PERFORM 000-INICIALIZAR.
+           PERFORM 013-PROCESSAR-REGISTRO UNTIL FIM-DE-PROCESSAMENTO.
+           PERFORM 012-IMPRIMIR-RODAPE-RELATORIO.
+           PERFORM 999-FINALIZAR.
            STOP RUN.
+      *****************************************************************
+       000-INICIALIZAR SECTION.
+           MOVE SPACES TO MODO-EXECUCAO.
+           PERFORM 022-OBTER-MODO-EXECUCAO
+               UNTIL MODO-LOTE OR MODO-INTERATIVO.
+           DISPLAY 'Operator ID: '.
+           ACCEPT OPERADOR-ID FROM CONSOLE.
+           ACCEPT DATA-EXECUCAO FROM DATE YYYYMMDD.
+           ACCEPT HORA-EXECUCAO FROM TIME.
+
+           OPEN I-O PESSOAS-MASTER.
+           IF STATUS-ARQUIVO-MESTRE NOT = '00'
+               OPEN OUTPUT PESSOAS-MASTER
+               CLOSE PESSOAS-MASTER
+               OPEN I-O PESSOAS-MASTER
+           END-IF.
+
+           IF MODO-LOTE
+               OPEN INPUT ENTRADA-LOTE
+               IF STATUS-ARQUIVO-LOTE NOT = '00'
+                   DISPLAY 'ERROR: could not open batch input file '
+                       'ENTLOTE - status [' STATUS-ARQUIVO-LOTE '].'
+                   SET FIM-DE-PROCESSAMENTO TO TRUE
+               ELSE
+                   PERFORM 014-RESTAURAR-CHECKPOINT
+               END-IF
+           END-IF.
+
+           IF EXECUCAO-RETOMADA
+               OPEN EXTEND RELATORIO
+               IF STATUS-ARQUIVO-RELATORIO NOT = '00'
+                   OPEN OUTPUT RELATORIO
+               END-IF
+               OPEN EXTEND SAIDA-CSV
+               IF STATUS-ARQUIVO-CSV NOT = '00'
+                   OPEN OUTPUT SAIDA-CSV
+               END-IF
+           ELSE
+               OPEN OUTPUT RELATORIO
+               OPEN OUTPUT SAIDA-CSV
+           END-IF.
+
+           OPEN EXTEND AUDITORIA.
+           IF STATUS-ARQUIVO-AUDITORIA NOT = '00'
+               OPEN OUTPUT AUDITORIA
+           END-IF.
+
+           IF NOT EXECUCAO-RETOMADA
+               PERFORM 011-IMPRIMIR-CABECALHO-RELATORIO
+           END-IF.
+      *****************************************************************
+       022-OBTER-MODO-EXECUCAO SECTION.
+           DISPLAY 'Run mode (L = batch file, I = interactive): '.
+           ACCEPT MODO-EXECUCAO FROM CONSOLE.
+           IF NOT MODO-LOTE AND NOT MODO-INTERATIVO
+               DISPLAY 'ERROR: invalid run mode [' MODO-EXECUCAO
+                   '] - enter L or I.'
+           END-IF.
+      *****************************************************************
+       013-PROCESSAR-REGISTRO SECTION.
+           PERFORM 001-RECEBER-VALORES.
+           IF CONTINUA-PROCESSAMENTO
+               PERFORM 004-VALIDAR-NASCIMENTO
+               IF REGISTRO-OK
+                   PERFORM 002-DEFINIR-GENERO
+               END-IF
+               IF REGISTRO-OK
+                   PERFORM 009-VERIFICAR-DUPLICIDADE
+               END-IF
+               IF REGISTRO-OK
+                   PERFORM 005-GRAVAR-MESTRE
+               END-IF
+               IF REGISTRO-OK
+                   PERFORM 003-IMPRIMIR-VALORES
+                   PERFORM 007-EXPORTAR-CSV
+                   PERFORM 010-ACUMULAR-TOTAIS
+               END-IF
+               PERFORM 008-GRAVAR-CHECKPOINT
+               PERFORM 016-GRAVAR-AUDITORIA
+               IF MODO-INTERATIVO
+                   SET FIM-DE-PROCESSAMENTO TO TRUE
+               END-IF
+           END-IF.
       *****************************************************************
        001-RECEBER-VALORES SECTION.
-           DISPLAY 'First name: '.
-           ACCEPT PRIMEIRO-NOME FROM CONSOLE.
-           DISPLAY 'Birth date: '.
-           ACCEPT DATA-NASCIMENTO FROM CONSOLE.
-           DISPLAY 'Salary: '.
-           ACCEPT SALARIO-NUMERICO FROM CONSOLE.
-           MOVE SALARIO-NUMERICO TO SALARIO-FORMATADO.
-           DISPLAY 'Sex: (M for male F for female)'
-           ACCEPT SEXO FROM CONSOLE.
+           MOVE 'S' TO REGISTRO-VALIDO.
+           MOVE SPACES TO MOTIVO-REJEICAO.
+           IF MODO-LOTE
+               READ ENTRADA-LOTE INTO REGISTRO-ENTRADA-LOTE
+                   AT END
+                       SET FIM-DE-ARQUIVO-LOTE TO TRUE
+                       SET FIM-DE-PROCESSAMENTO TO TRUE
+                       MOVE 'N' TO REGISTRO-VALIDO
+                   NOT AT END
+                       MOVE PRIMEIRO-NOME-ENTRADA TO PRIMEIRO-NOME
+                       MOVE SOBRENOME-ENTRADA TO SOBRENOME
+                       MOVE DIA-ENTRADA TO DIA
+                       MOVE MES-ENTRADA TO MES
+                       MOVE ANO-ENTRADA TO ANO
+                       MOVE SALARIO-ENTRADA TO SALARIO-NUMERICO
+                       MOVE SALARIO-NUMERICO TO SALARIO-FORMATADO
+                       MOVE SEXO-ENTRADA TO SEXO
+               END-READ
+           ELSE
+               DISPLAY 'First name: '
+               ACCEPT PRIMEIRO-NOME FROM CONSOLE
+               DISPLAY 'Last name: '
+               ACCEPT SOBRENOME FROM CONSOLE
+               DISPLAY 'Birth date: '
+               ACCEPT DATA-NASCIMENTO FROM CONSOLE
+               DISPLAY 'Salary: '
+               ACCEPT SALARIO-NUMERICO FROM CONSOLE
+               MOVE SALARIO-NUMERICO TO SALARIO-FORMATADO
+               DISPLAY 'Sex: (M for male F for female)'
+               ACCEPT SEXO FROM CONSOLE
+           END-IF.
       *****************************************************************
        002-DEFINIR-GENERO SECTION.
-           IF MASCULINO MOVE 'Male' TO GENERO
-           ELSE MOVE 'Female' TO GENERO
+           IF MASCULINO
+               MOVE 'Male' TO GENERO
+           ELSE
+               IF FEMININO
+                   MOVE 'Female' TO GENERO
+               ELSE
+                   MOVE SPACES TO GENERO
+                   MOVE 'N' TO REGISTRO-VALIDO
+                   MOVE 'SEXO INVALIDO' TO MOTIVO-REJEICAO
+                   DISPLAY 'ERROR: invalid SEXO code [' SEXO
+                       '] - record rejected.'
+               END-IF
            END-IF.
       *****************************************************************
        003-IMPRIMIR-VALORES SECTION.
-           DISPLAY 
-               'Person: ' PRIMEIRO-NOME ' - ' 
+           DISPLAY
+               'Person: ' PRIMEIRO-NOME ' ' SOBRENOME ' - '
                GENERO ' - '
                DIA '/' MES '/' ANO  ' - '
                SALARIO-FORMATADO.
-           
-                 
+           MOVE SPACES TO REGISTRO-RELATORIO.
+           STRING
+               PRIMEIRO-NOME DELIMITED BY SPACE
+               ' ' DELIMITED BY SIZE
+               SOBRENOME DELIMITED BY SPACE
+               '   ' DELIMITED BY SIZE
+               DIA DELIMITED BY SIZE
+               '/' DELIMITED BY SIZE
+               MES DELIMITED BY SIZE
+               '/' DELIMITED BY SIZE
+               ANO DELIMITED BY SIZE
+               '   ' DELIMITED BY SIZE
+               SALARIO-FORMATADO DELIMITED BY SIZE
+               '   ' DELIMITED BY SIZE
+               GENERO DELIMITED BY SPACE
+               INTO REGISTRO-RELATORIO
+           END-STRING.
+           WRITE REGISTRO-RELATORIO.
+      *****************************************************************
+       004-VALIDAR-NASCIMENTO SECTION.
+           IF MES < 1 OR MES > 12
+               MOVE 'N' TO REGISTRO-VALIDO
+               MOVE 'MES INVALIDO' TO MOTIVO-REJEICAO
+               DISPLAY 'ERROR: invalid month [' MES
+                   '] - record rejected.'
+           ELSE
+               EVALUATE MES
+                   WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                       MOVE 31 TO DIAS-NO-MES
+                   WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                       MOVE 30 TO DIAS-NO-MES
+                   WHEN 2
+                       DIVIDE ANO BY 4
+                           GIVING QUOCIENTE-DIVISAO
+                           REMAINDER RESTO-4
+                       DIVIDE ANO BY 100
+                           GIVING QUOCIENTE-DIVISAO
+                           REMAINDER RESTO-100
+                       DIVIDE ANO BY 400
+                           GIVING QUOCIENTE-DIVISAO
+                           REMAINDER RESTO-400
+                       IF (RESTO-4 = 0 AND RESTO-100 NOT = 0)
+                               OR RESTO-400 = 0
+                           MOVE 29 TO DIAS-NO-MES
+                       ELSE
+                           MOVE 28 TO DIAS-NO-MES
+                       END-IF
+               END-EVALUATE
 
+               IF DIA < 1 OR DIA > DIAS-NO-MES
+                   MOVE 'N' TO REGISTRO-VALIDO
+                   MOVE 'DIA INVALIDO' TO MOTIVO-REJEICAO
+                   DISPLAY 'ERROR: invalid day [' DIA
+                       '] for month [' MES '] - record rejected.'
+               ELSE
+                   IF ANO < 1900
+                       MOVE 'N' TO REGISTRO-VALIDO
+                       MOVE 'ANO INVALIDO' TO MOTIVO-REJEICAO
+                       DISPLAY 'ERROR: invalid year [' ANO
+                           '] - record rejected.'
+                   ELSE
+                       IF ANO > ANO-ATUAL
+                               OR (ANO = ANO-ATUAL AND MES > MES-ATUAL)
+                               OR (ANO = ANO-ATUAL AND MES = MES-ATUAL
+                                   AND DIA > DIA-ATUAL)
+                           MOVE 'N' TO REGISTRO-VALIDO
+                           MOVE 'DATA FUTURA' TO MOTIVO-REJEICAO
+                           DISPLAY 'ERROR: birth date is in the '
+                               'future - record rejected.'
+                       ELSE
+                           COMPUTE IDADE-CALCULADA =
+                               ANO-ATUAL - ANO
+                           IF MES > MES-ATUAL
+                                   OR (MES = MES-ATUAL
+                                       AND DIA > DIA-ATUAL)
+                               SUBTRACT 1 FROM IDADE-CALCULADA
+                           END-IF
+                           IF IDADE-CALCULADA < 18
+                               MOVE 'N' TO REGISTRO-VALIDO
+                               MOVE 'MENOR DE IDADE' TO MOTIVO-REJEICAO
+                               DISPLAY 'ERROR: person is under 18 '
+                                   '- record rejected.'
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+      *****************************************************************
+       005-GRAVAR-MESTRE SECTION.
+           MOVE PRIMEIRO-NOME TO PRIMEIRO-NOME-MESTRE.
+           MOVE SOBRENOME TO SOBRENOME-MESTRE.
+           MOVE DIA TO DIA-MESTRE.
+           MOVE MES TO MES-MESTRE.
+           MOVE ANO TO ANO-MESTRE.
+           MOVE PROXIMO-SEQUENCIAL-LIVRE TO SEQUENCIAL-MESTRE.
+           MOVE SALARIO-NUMERICO TO SALARIO-NUMERICO-MESTRE.
+           MOVE SEXO TO SEXO-MESTRE.
+           WRITE REGISTRO-MESTRE
+               INVALID KEY
+                   MOVE 'N' TO REGISTRO-VALIDO
+                   MOVE 'NAO GRAVADO' TO MOTIVO-REJEICAO
+                   DISPLAY 'ERROR: could not write master record for '
+                       PRIMEIRO-NOME ' ' SOBRENOME
+           END-WRITE.
+      *****************************************************************
+       007-EXPORTAR-CSV SECTION.
+           MOVE SPACES TO REGISTRO-CSV.
+           STRING
+               PRIMEIRO-NOME DELIMITED BY SPACE
+               ',' DELIMITED BY SIZE
+               SOBRENOME DELIMITED BY SPACE
+               ',' DELIMITED BY SIZE
+               DIA DELIMITED BY SIZE
+               '/' DELIMITED BY SIZE
+               MES DELIMITED BY SIZE
+               '/' DELIMITED BY SIZE
+               ANO DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               SALARIO-PARTE-INTEIRA DELIMITED BY SIZE
+               '.' DELIMITED BY SIZE
+               SALARIO-PARTE-DECIMAL DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               GENERO DELIMITED BY SPACE
+               INTO REGISTRO-CSV
+           END-STRING.
+           WRITE REGISTRO-CSV.
+      *****************************************************************
+       008-GRAVAR-CHECKPOINT SECTION.
+           IF MODO-LOTE
+               ADD 1 TO CONTADOR-LEITURAS-LOTE
+               ADD 1 TO CONTADOR-CHECKPOINT
+               IF CONTADOR-CHECKPOINT >= INTERVALO-CHECKPOINT
+                   MOVE CONTADOR-LEITURAS-LOTE
+                       TO CONTADOR-CHECKPOINT-SALVO
+                   MOVE PRIMEIRO-NOME TO PRIMEIRO-NOME-CHECKPOINT
+                   MOVE SOBRENOME TO SOBRENOME-CHECKPOINT
+                   MOVE DIA TO DIA-CHECKPOINT
+                   MOVE MES TO MES-CHECKPOINT
+                   MOVE ANO TO ANO-CHECKPOINT
+                   MOVE TOTAL-SALARIO-GERAL
+                       TO TOTAL-SALARIO-GERAL-CHECKPOINT
+                   MOVE TOTAL-SALARIO-MASCULINO
+                       TO TOTAL-SALARIO-MASCULINO-CHECKPOINT
+                   MOVE TOTAL-SALARIO-FEMININO
+                       TO TOTAL-SALARIO-FEMININO-CHECKPOINT
+                   MOVE QUANTIDADE-MASCULINO
+                       TO QUANTIDADE-MASCULINO-CHECKPOINT
+                   MOVE QUANTIDADE-FEMININO
+                       TO QUANTIDADE-FEMININO-CHECKPOINT
+                   MOVE QUANTIDADE-TOTAL TO QUANTIDADE-TOTAL-CHECKPOINT
+                   OPEN OUTPUT CHECKPOINT-FILE
+                   WRITE REGISTRO-CHECKPOINT
+                   CLOSE CHECKPOINT-FILE
+                   MOVE ZEROS TO CONTADOR-CHECKPOINT
+               END-IF
+           END-IF.
+      *****************************************************************
+       009-VERIFICAR-DUPLICIDADE SECTION.
+           MOVE PRIMEIRO-NOME TO PRIMEIRO-NOME-MESTRE.
+           MOVE SOBRENOME TO SOBRENOME-MESTRE.
+           MOVE DIA TO DIA-MESTRE.
+           MOVE MES TO MES-MESTRE.
+           MOVE ANO TO ANO-MESTRE.
+           SET REGISTRO-ENCONTRADO-MESTRE TO TRUE.
+           PERFORM 023-LOCALIZAR-SEQUENCIAL-LIVRE
+               VARYING SEQUENCIAL-MESTRE FROM 1 BY 1
+               UNTIL SEQUENCIAL-MESTRE > 99
+               OR REGISTRO-NAO-ENCONTRADO-MESTRE.
+           SUBTRACT 1 FROM SEQUENCIAL-MESTRE.
+           MOVE SEQUENCIAL-MESTRE TO PROXIMO-SEQUENCIAL-LIVRE.
+           IF SEQUENCIAL-MESTRE > 1
+               IF MODO-INTERATIVO
+                   DISPLAY 'WARNING: a record with this name and '
+                       'birth date already exists.'
+                   DISPLAY 'Confirm entry as a new record anyway'
+                       ' (S/N): '
+                   ACCEPT CONFIRMA-DUPLICIDADE FROM CONSOLE
+                   IF NOT CONFIRMOU-DUPLICIDADE
+                       MOVE 'N' TO REGISTRO-VALIDO
+                       MOVE 'DUPLICADO' TO MOTIVO-REJEICAO
+                   END-IF
+               ELSE
+                   MOVE 'N' TO REGISTRO-VALIDO
+                   MOVE 'DUPLICADO' TO MOTIVO-REJEICAO
+                   DISPLAY 'WARNING: duplicate record skipped in '
+                       'batch mode - ' PRIMEIRO-NOME ' ' SOBRENOME
+               END-IF
+           END-IF.
+      *****************************************************************
+       023-LOCALIZAR-SEQUENCIAL-LIVRE SECTION.
+           READ PESSOAS-MASTER
+               INVALID KEY
+                   SET REGISTRO-NAO-ENCONTRADO-MESTRE TO TRUE
+               NOT INVALID KEY
+                   SET REGISTRO-ENCONTRADO-MESTRE TO TRUE
+           END-READ.
+      *****************************************************************
+       010-ACUMULAR-TOTAIS SECTION.
+           ADD SALARIO-NUMERICO TO TOTAL-SALARIO-GERAL.
+           ADD 1 TO QUANTIDADE-TOTAL.
+           IF MASCULINO
+               ADD SALARIO-NUMERICO TO TOTAL-SALARIO-MASCULINO
+               ADD 1 TO QUANTIDADE-MASCULINO
+           ELSE
+               IF FEMININO
+                   ADD SALARIO-NUMERICO TO TOTAL-SALARIO-FEMININO
+                   ADD 1 TO QUANTIDADE-FEMININO
+               END-IF
+           END-IF.
+      *****************************************************************
+       011-IMPRIMIR-CABECALHO-RELATORIO SECTION.
+           MOVE SPACES TO REGISTRO-RELATORIO.
+           MOVE 'PAYROLL SUMMARY REPORT' TO REGISTRO-RELATORIO.
+           WRITE REGISTRO-RELATORIO.
+           MOVE SPACES TO REGISTRO-RELATORIO.
+           STRING
+               'RUN DATE: ' DELIMITED BY SIZE
+               DATA-EXECUCAO DELIMITED BY SIZE
+               '   OPERATOR: ' DELIMITED BY SIZE
+               OPERADOR-ID DELIMITED BY SPACE
+               INTO REGISTRO-RELATORIO
+           END-STRING.
+           WRITE REGISTRO-RELATORIO.
+           MOVE SPACES TO REGISTRO-RELATORIO.
+           MOVE 'NAME                    BIRTH DATE   SALARY   GENDER'
+               TO REGISTRO-RELATORIO.
+           WRITE REGISTRO-RELATORIO.
+           MOVE ALL '-' TO REGISTRO-RELATORIO.
+           WRITE REGISTRO-RELATORIO.
+      *****************************************************************
+       012-IMPRIMIR-RODAPE-RELATORIO SECTION.
+           MOVE ALL '-' TO REGISTRO-RELATORIO.
+           WRITE REGISTRO-RELATORIO.
+           IF QUANTIDADE-TOTAL > 0
+               COMPUTE MEDIA-SALARIAL ROUNDED =
+                   TOTAL-SALARIO-GERAL / QUANTIDADE-TOTAL
+           ELSE
+               MOVE ZEROS TO MEDIA-SALARIAL
+           END-IF.
+           MOVE QUANTIDADE-TOTAL TO QUANTIDADE-TOTAL-EDITADA.
+           MOVE SPACES TO REGISTRO-RELATORIO.
+           STRING
+               'TOTAL HEADCOUNT: ' DELIMITED BY SIZE
+               QUANTIDADE-TOTAL-EDITADA DELIMITED BY SIZE
+               INTO REGISTRO-RELATORIO
+           END-STRING.
+           WRITE REGISTRO-RELATORIO.
+           MOVE QUANTIDADE-MASCULINO TO QUANTIDADE-MASCULINO-EDITADA.
+           MOVE QUANTIDADE-FEMININO TO QUANTIDADE-FEMININO-EDITADA.
+           MOVE SPACES TO REGISTRO-RELATORIO.
+           STRING
+               'MALE HEADCOUNT: ' DELIMITED BY SIZE
+               QUANTIDADE-MASCULINO-EDITADA DELIMITED BY SIZE
+               '   FEMALE HEADCOUNT: ' DELIMITED BY SIZE
+               QUANTIDADE-FEMININO-EDITADA DELIMITED BY SIZE
+               INTO REGISTRO-RELATORIO
+           END-STRING.
+           WRITE REGISTRO-RELATORIO.
+           MOVE TOTAL-SALARIO-GERAL TO TOTAL-GERAL-EDITADO.
+           MOVE SPACES TO REGISTRO-RELATORIO.
+           STRING
+               'TOTAL SALARY: ' DELIMITED BY SIZE
+               TOTAL-GERAL-EDITADO DELIMITED BY SIZE
+               INTO REGISTRO-RELATORIO
+           END-STRING.
+           WRITE REGISTRO-RELATORIO.
+           MOVE TOTAL-SALARIO-MASCULINO TO TOTAL-MASCULINO-EDITADO.
+           MOVE TOTAL-SALARIO-FEMININO TO TOTAL-FEMININO-EDITADO.
+           MOVE SPACES TO REGISTRO-RELATORIO.
+           STRING
+               'MALE SALARY TOTAL: ' DELIMITED BY SIZE
+               TOTAL-MASCULINO-EDITADO DELIMITED BY SIZE
+               '   FEMALE SALARY TOTAL: ' DELIMITED BY SIZE
+               TOTAL-FEMININO-EDITADO DELIMITED BY SIZE
+               INTO REGISTRO-RELATORIO
+           END-STRING.
+           WRITE REGISTRO-RELATORIO.
+           MOVE MEDIA-SALARIAL TO MEDIA-SALARIAL-EDITADA.
+           MOVE SPACES TO REGISTRO-RELATORIO.
+           STRING
+               'AVERAGE SALARY: ' DELIMITED BY SIZE
+               MEDIA-SALARIAL-EDITADA DELIMITED BY SIZE
+               INTO REGISTRO-RELATORIO
+           END-STRING.
+           WRITE REGISTRO-RELATORIO.
+      *****************************************************************
+       014-RESTAURAR-CHECKPOINT SECTION.
+           MOVE ZEROS TO CONTADOR-REGISTROS-CHECKPOINT.
+           MOVE 'N' TO RETOMANDO-LOTE.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF STATUS-ARQUIVO-CHECKPOINT = '00'
+               READ CHECKPOINT-FILE INTO REGISTRO-CHECKPOINT
+               IF STATUS-ARQUIVO-CHECKPOINT = '00'
+                   MOVE CONTADOR-CHECKPOINT-SALVO
+                       TO CONTADOR-REGISTROS-CHECKPOINT
+                   MOVE CONTADOR-CHECKPOINT-SALVO
+                       TO CONTADOR-LEITURAS-LOTE
+                   MOVE 'S' TO RETOMANDO-LOTE
+                   MOVE TOTAL-SALARIO-GERAL-CHECKPOINT
+                       TO TOTAL-SALARIO-GERAL
+                   MOVE TOTAL-SALARIO-MASCULINO-CHECKPOINT
+                       TO TOTAL-SALARIO-MASCULINO
+                   MOVE TOTAL-SALARIO-FEMININO-CHECKPOINT
+                       TO TOTAL-SALARIO-FEMININO
+                   MOVE QUANTIDADE-MASCULINO-CHECKPOINT
+                       TO QUANTIDADE-MASCULINO
+                   MOVE QUANTIDADE-FEMININO-CHECKPOINT
+                       TO QUANTIDADE-FEMININO
+                   MOVE QUANTIDADE-TOTAL-CHECKPOINT TO QUANTIDADE-TOTAL
+                   DISPLAY 'Checkpoint found, resuming after record '
+                       CONTADOR-REGISTROS-CHECKPOINT
+                   PERFORM 015-DESCARTAR-REGISTRO-LOTE
+                       VARYING INDICE-DESCARTE FROM 1 BY 1
+                       UNTIL INDICE-DESCARTE
+                           > CONTADOR-REGISTROS-CHECKPOINT
+                       OR FIM-DE-ARQUIVO-LOTE
+               ELSE
+                   DISPLAY 'No checkpoint pending, starting from the '
+                       'beginning.'
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               DISPLAY 'No checkpoint found, starting from the '
+                   'beginning.'
+           END-IF.
+      *****************************************************************
+       015-DESCARTAR-REGISTRO-LOTE SECTION.
+           READ ENTRADA-LOTE INTO REGISTRO-ENTRADA-LOTE
+               AT END
+                   SET FIM-DE-ARQUIVO-LOTE TO TRUE
+           END-READ.
+      *****************************************************************
+       016-GRAVAR-AUDITORIA SECTION.
+           MOVE SPACES TO REGISTRO-AUDITORIA.
+           STRING
+               OPERADOR-ID DELIMITED BY SPACE
+               ' ' DELIMITED BY SIZE
+               DATA-EXECUCAO DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               HORA-EXECUCAO DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               PRIMEIRO-NOME DELIMITED BY SPACE
+               ' ' DELIMITED BY SIZE
+               SOBRENOME DELIMITED BY SPACE
+               ' ' DELIMITED BY SIZE
+               DIA DELIMITED BY SIZE
+               '/' DELIMITED BY SIZE
+               MES DELIMITED BY SIZE
+               '/' DELIMITED BY SIZE
+               ANO DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               SALARIO-FORMATADO DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               SEXO DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               REGISTRO-VALIDO DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               MOTIVO-REJEICAO DELIMITED BY SPACE
+               INTO REGISTRO-AUDITORIA
+           END-STRING.
+           WRITE REGISTRO-AUDITORIA.
+      *****************************************************************
+       999-FINALIZAR SECTION.
+           CLOSE PESSOAS-MASTER.
+           CLOSE RELATORIO.
+           CLOSE SAIDA-CSV.
+           CLOSE AUDITORIA.
+           IF MODO-LOTE
+               CLOSE ENTRADA-LOTE
+               IF FIM-DE-ARQUIVO-LOTE
+                   OPEN OUTPUT CHECKPOINT-FILE
+                   CLOSE CHECKPOINT-FILE
+               END-IF
+           END-IF.
+           DISPLAY 'Processing complete. Records accepted: '
+               QUANTIDADE-TOTAL.
